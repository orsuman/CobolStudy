@@ -1,24 +1,870 @@
-       IDENTIFICATION  DIVISION.
-       PROGRAM-ID.     ENZAN.
-       DATA            DIVISION.
-       FILE            SECTION.
-       WORKING-STORAGE SECTION.
-           01 SAMPLE-DATA.
-              03 NUM-X   PIC 9(3)       VALUE 200.
-              03 NUM-Y   PIC 9(3)V9(4)  VALUE 115.2346.
-              03 NUM-SUM PIC 9(3)V9(4).
-       PROCEDURE       DIVISION.
-       MAIN-PROCEDURE.
-      ******************************************************************
-      * 加算(ADD)
-      ******************************************************************
-            ADD NUM-X NUM-Y TO NUM-SUM.
-            DISPLAY "加算結果："NUM-SUM.
-      ******************************************************************
-      * 減算(SUBTRACT)
-      ******************************************************************
-            SUBTRACT NUM-X FROM NUM-Y GIVING NUM-SUM.
-            DISPLAY "減算結果："NUM-SUM.
-
-            STOP RUN.
-       END PROGRAM ENZAN.
+000100 IDENTIFICATION  DIVISION.
+000200 PROGRAM-ID.     ENZAN.
+000300 AUTHOR.         K.TANAKA.
+000400 INSTALLATION.   SYSTEM DEVELOPMENT SECTION.
+000500 DATE-WRITTEN.   2024-03-11.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY                                          *
+000900*------------------------------------------------------------    *
+001000* DATE       BY   DESCRIPTION                                   *
+001100* 2024-03-11 KT   ORIGINAL PROGRAM - ADD/SUBTRACT ON SAMPLE PAIR *
+001200* 2026-08-08 KT   REPLACED SAMPLE-DATA PAIR WITH A TRANSACTION   *
+001300*                 INPUT FILE (TRAN-FILE), READ IN A LOOP UNTIL   *
+001400*                 END OF FILE, SO A BATCH OF NUM-X/NUM-Y PAIRS   *
+001500*                 CAN BE RUN IN ONE JOB.                         *
+001600* 2026-08-08 KT   ADDED MULTIPLY AND DIVIDE STEPS ALONGSIDE THE  *
+001700*                 ADD AND SUBTRACT STEPS.  DIVIDE IS GUARDED     *
+001800*                 AGAINST A ZERO NUM-Y.                          *
+001900* 2026-08-08 KT   REPLACED DISPLAY OUTPUT WITH A PRINT-IMAGE     *
+002000*                 REPORT FILE - RUN DATE/TIME HEADING, ONE       *
+002100*                 DETAIL LINE PER CALCULATION, AND PAGE TOTALS.  *
+002200* 2026-08-08 KT   ADDED ON SIZE ERROR CHECKING TO THE ADD AND    *
+002300*                 SUBTRACT STATEMENTS.  A RESULT THAT OVERFLOWS  *
+002400*                 NUM-SUM IS ROUTED TO AN EXCEPTION LISTING      *
+002500*                 RATHER THAN BEING SILENTLY TRUNCATED.          *
+002600* 2026-08-08 KT   ADDED AN END-OF-RUN CONTROL TOTAL SUMMARY TO   *
+002700*                 THE REPORT FILE - RECORD COUNT, TOTAL OF ALL   *
+002800*                 ADD RESULTS, AND TOTAL OF ALL SUBTRACT RESULTS.*
+002900* 2026-08-08 KT   ADDED CHECKPOINT/RESTART - A CHECKPOINT RECORD *
+003000*                 IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL        *
+003100*                 RECORDS, AND A RESTARTED RUN SKIPS THE         *
+003200*                 TRAN-FILE RECORDS ALREADY PROCESSED AND        *
+003300*                 RESUMES THE CONTROL TOTALS FROM THE LAST       *
+003400*                 CHECKPOINT.                                    *
+003500* 2026-08-08 KT   ADDED NUMERIC VALIDATION OF TR-NUM-X AND       *
+003600*                 TR-NUM-Y.  A RECORD THAT FAILS VALIDATION IS   *
+003700*                 WRITTEN TO A SUSPENSE FILE AND THE BATCH       *
+003800*                 CONTINUES WITH THE NEXT RECORD.                *
+003900* 2026-08-08 KT   ADDED A TRANSACTION CODE (A/S/M/D) TO THE      *
+004000*                 TRANSACTION RECORD SO EACH RECORD SELECTS      *
+004100*                 EXACTLY ONE OF ADD, SUBTRACT, MULTIPLY OR      *
+004200*                 DIVIDE INSTEAD OF ALWAYS RUNNING ALL FOUR.      *
+004300*                 A RECORD WITH AN UNRECOGNIZED CODE IS TREATED  *
+004400*                 AS INVALID AND ROUTED TO THE SUSPENSE FILE.    *
+004500* 2026-08-08 KT   ADDED AN AUDIT TRAIL - EVERY COMPLETED          *
+004600*                 CALCULATION IS LOGGED TO A DEDICATED AUDIT     *
+004700*                 FILE WITH THE OPERATION, NUM-X, NUM-Y,         *
+004800*                 NUM-SUM, AND RUN DATE/TIME.                    *
+004900* 2026-08-08 KT   ADDED A CONTROL CARD SELECTING WHICH OF ADD/   *
+005000*                 SUBTRACT/MULTIPLY/DIVIDE ARE ENABLED FOR THE   *
+005100*                 RUN (A RECORD WHOSE TRAN-CODE NAMES A          *
+005200*                 DISABLED OPERATION IS ROUTED TO THE SUSPENSE   *
+005300*                 FILE), AND ADDED A FIXED-FORMAT GL EXTRACT     *
+005400*                 FILE FOR DOWNSTREAM POSTING.                   *
+005500* 2026-08-08 KT   CLEARED THE CHECKPOINT FILE ON A NORMAL END OF *
+005600*                 JOB SO A COMPLETED RUN'S LAST CHECKPOINT IS NOT*
+005700*                 MISTAKEN FOR A RESTART POINT BY THE NEXT RUN,  *
+005800*                 AND STOPPED THE RESTART SKIP-AHEAD FROM READING*
+005900*                 PAST END OF FILE ON A SHORTER TRAN-FILE.  ADDED*
+006000*                 SIZE ERROR CHECKING TO THE MULTIPLY AND DIVIDE *
+006100*                 STEPS, MATCHING ADD/SUBTRACT.  ADDED NUM-X AND *
+006200*                 NUM-Y TO THE GL EXTRACT RECORD SO EACH POSTING *
+006300*                 CAN BE TRACED BACK TO ITS SOURCE OPERANDS.     *
+006400*                 DROPPED THE UNUSED PRINT CARRIAGE-CONTROL BYTE *
+006500*                 FROM THE REPORT/EXCEPTION PRINT LINE - THE     *
+006600*                 ADVANCING CLAUSE HANDLES VERTICAL SPACING.     *
+006700* 2026-08-08 KT   REOPENED REPORT-FILE/EXCEPTION-FILE/SUSPENSE-  *
+006800*                 FILE/AUDIT-FILE/GL-EXTRACT-FILE EXTEND RATHER  *
+006900*                 THAN OUTPUT ON A RESTART, SO A RESTARTED RUN'S *
+007000*                 OUTPUT NO LONGER TRUNCATES AWAY THE RECORDS THE*
+007100*                 ABENDED RUN ALREADY WROTE.  A ZERO NUM-Y ON    *
+007200*                 THE DIVIDE STEP NOW GOES TO THE EXCEPTION      *
+007300*                 LISTING INSTEAD OF A FABRICATED ZERO RESULT,   *
+007400*                 AND NO LONGER WRITES A DETAIL, AUDIT, OR GL    *
+007500*                 EXTRACT RECORD.  9000-TERMINATE NO LONGER      *
+007600*                 PRINTS A SECOND, EMPTY PAGE TOTAL WHEN THE     *
+007700*                 LAST DETAIL LINE ALREADY FILLED AND FLUSHED THE*
+007800*                 FINAL PAGE.  WS-RESTART-COUNT NOW USES COMP,   *
+007900*                 MATCHING THE OTHER RECORD-COUNT FIELDS.        *
+008000* 2026-08-08 KT   ADDED THE SUSPENSE AND EXCEPTION REJECT COUNTS *
+008100*                 TO THE CONTROL TOTAL SUMMARY SO RECORDS        *
+008200*                 PROCESSED CAN BE RECONCILED AGAINST SUCCESSES  *
+008300*                 PLUS REJECTS.  SIMPLIFIED THE DIVIDE STEP TO   *
+008400*                 LET ITS OWN ON SIZE ERROR CATCH A ZERO NUM-Y   *
+008500*                 DIRECTLY, DROPPING THE REDUNDANT IF AROUND IT. *
+008600*                 THE RUN DATE/TIME IS NOW CAPTURED ONCE AT JOB  *
+008700*                 START RATHER THAN RE-ACCEPTED ON EVERY PAGE    *
+008800*                 HEADING, SO ALL AUDIT/GL EXTRACT RECORDS FOR A *
+008900*                 RUN CARRY ONE CONSISTENT TIMESTAMP.            *
+009000******************************************************************
+009100 ENVIRONMENT     DIVISION.
+009200 INPUT-OUTPUT    SECTION.
+009300 FILE-CONTROL.
+009400     SELECT TRAN-FILE   ASSIGN TO "TRANIN"
+009500                         ORGANIZATION IS SEQUENTIAL.
+009600     SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+009700                         ORGANIZATION IS SEQUENTIAL.
+009800     SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+009900                         ORGANIZATION IS SEQUENTIAL.
+010000     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPNT"
+010100                         ORGANIZATION IS SEQUENTIAL
+010200                         FILE STATUS IS WS-CKPT-FILE-STATUS.
+010300     SELECT SUSPENSE-FILE ASSIGN TO "SUSPFILE"
+010400                         ORGANIZATION IS SEQUENTIAL.
+010500     SELECT AUDIT-FILE     ASSIGN TO "AUDITLOG"
+010600                         ORGANIZATION IS SEQUENTIAL.
+010700     SELECT CONTROL-FILE   ASSIGN TO "CTLCARD"
+010800                         ORGANIZATION IS SEQUENTIAL
+010900                         FILE STATUS IS WS-CTLCARD-FILE-STATUS.
+011000     SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+011100                         ORGANIZATION IS SEQUENTIAL.
+011200 DATA            DIVISION.
+011300 FILE            SECTION.
+011400 FD  TRAN-FILE
+011500     LABEL RECORDS ARE STANDARD.
+011600 01  TRAN-RECORD.
+011700     03  TR-NUM-X        PIC 9(03).
+011800     03  TR-NUM-Y        PIC 9(03)V9(04).
+011900     03  TR-TRAN-CODE    PIC X(01).
+012000         88  VALID-TRAN-CODE     VALUES "A" "S" "M" "D".
+012100     03  FILLER          PIC X(69).
+012200 FD  REPORT-FILE
+012300     LABEL RECORDS ARE STANDARD
+012400     RECORD CONTAINS 133 CHARACTERS.
+012500 01  REPORT-RECORD       PIC X(133).
+012600 FD  EXCEPTION-FILE
+012700     LABEL RECORDS ARE STANDARD
+012800     RECORD CONTAINS 133 CHARACTERS.
+012900 01  EXCEPTION-RECORD    PIC X(133).
+013000 FD  CHECKPOINT-FILE
+013100     LABEL RECORDS ARE STANDARD.
+013200 01  CHECKPOINT-RECORD.
+013300     03  CKPT-RECORD-COUNT       PIC 9(07).
+013400     03  CKPT-ADD-TOTAL          PIC S9(09)V9(04).
+013500     03  CKPT-SUBTRACT-TOTAL     PIC S9(09)V9(04).
+013600     03  FILLER                  PIC X(50).
+013700 FD  SUSPENSE-FILE
+013800     LABEL RECORDS ARE STANDARD.
+013900 01  SUSPENSE-RECORD             PIC X(80).
+014000 FD  AUDIT-FILE
+014100     LABEL RECORDS ARE STANDARD.
+014200 01  AUDIT-RECORD.
+014300     03  AUD-OPERATION           PIC X(10).
+014400     03  AUD-NUM-X               PIC 9(03).
+014500     03  AUD-NUM-Y               PIC 9(03)V9(04).
+014600     03  AUD-NUM-SUM             PIC 9(03)V9(04).
+014700     03  AUD-RUN-DATE.
+014800         05  AUD-RUN-YYYY        PIC 9(04).
+014900         05  AUD-RUN-MM          PIC 9(02).
+015000         05  AUD-RUN-DD          PIC 9(02).
+015100     03  AUD-RUN-TIME.
+015200         05  AUD-RUN-HH          PIC 9(02).
+015300         05  AUD-RUN-MIN         PIC 9(02).
+015400         05  AUD-RUN-SS          PIC 9(02).
+015500         05  AUD-RUN-HUN         PIC 9(02).
+015600     03  FILLER                  PIC X(45).
+015700 FD  CONTROL-FILE
+015800     LABEL RECORDS ARE STANDARD.
+015900 01  CONTROL-RECORD.
+016000     03  CTL-ADD-FLAG            PIC X(01).
+016100         88  CTL-ADD-ENABLED          VALUE "Y".
+016200     03  CTL-SUBTRACT-FLAG       PIC X(01).
+016300         88  CTL-SUBTRACT-ENABLED     VALUE "Y".
+016400     03  CTL-MULTIPLY-FLAG       PIC X(01).
+016500         88  CTL-MULTIPLY-ENABLED     VALUE "Y".
+016600     03  CTL-DIVIDE-FLAG         PIC X(01).
+016700         88  CTL-DIVIDE-ENABLED       VALUE "Y".
+016800     03  FILLER                  PIC X(76).
+016900 FD  GL-EXTRACT-FILE
+017000     LABEL RECORDS ARE STANDARD.
+017100 01  GL-EXTRACT-RECORD.
+017200     03  GLX-POSTING-DATE.
+017300         05  GLX-PD-YYYY         PIC 9(04).
+017400         05  GLX-PD-MM           PIC 9(02).
+017500         05  GLX-PD-DD           PIC 9(02).
+017600     03  GLX-TRAN-CODE           PIC X(01).
+017700     03  GLX-AMOUNT              PIC S9(09)V9(04).
+017800     03  GLX-NUM-X               PIC 9(03).
+017900     03  GLX-NUM-Y               PIC 9(03)V9(04).
+018000     03  FILLER                  PIC X(48).
+018100 WORKING-STORAGE SECTION.
+018200 01  CALC-DATA.
+018300         03  NUM-X       PIC 9(03).
+018400         03  NUM-Y       PIC 9(03)V9(04).
+018500         03  NUM-SUM     PIC 9(03)V9(04).
+018600         03  TRAN-CODE   PIC X(01).
+018700             88  TRAN-CODE-ADD        VALUE "A".
+018800             88  TRAN-CODE-SUBTRACT   VALUE "S".
+018900             88  TRAN-CODE-MULTIPLY   VALUE "M".
+019000             88  TRAN-CODE-DIVIDE     VALUE "D".
+019100 01  WS-SWITCHES.
+019200         03  WS-EOF-SWITCH       PIC X(01)   VALUE "N".
+019300             88  END-OF-FILE                 VALUE "Y".
+019400             88  NOT-END-OF-FILE              VALUE "N".
+019500         03  WS-CKPT-EOF-SWITCH  PIC X(01)   VALUE "N".
+019600             88  END-OF-CHECKPOINT            VALUE "Y".
+019700             88  NOT-END-OF-CHECKPOINT        VALUE "N".
+019800         03  WS-VALID-SWITCH     PIC X(01)   VALUE "N".
+019900             88  VALID-RECORD-FOUND           VALUE "Y".
+020000             88  NO-VALID-RECORD              VALUE "N".
+020100         03  WS-OP-ENABLED-SWITCH
+020200                                 PIC X(01)   VALUE "N".
+020300             88  OPERATION-IS-ENABLED         VALUE "Y".
+020400             88  OPERATION-NOT-ENABLED        VALUE "N".
+020500 01  WS-CONTROL-CARD-CONTROLS.
+020600         03  WS-CTLCARD-FILE-STATUS
+020700                                 PIC X(02)   VALUE "00".
+020800 01  WS-REPORT-CONTROLS.
+020900         03  WS-PAGE-NUMBER      PIC 9(03) COMP  VALUE ZERO.
+021000         03  WS-LINE-COUNT       PIC 9(03) COMP  VALUE ZERO.
+021100         03  WS-MAX-LINES        PIC 9(03) COMP  VALUE 60.
+021200         03  WS-PAGE-TOTAL       PIC S9(07)V9(04) VALUE ZERO.
+021300         03  WS-EXCEPTION-COUNT  PIC 9(05) COMP  VALUE ZERO.
+021400         03  WS-SUSPENSE-COUNT   PIC 9(05) COMP  VALUE ZERO.
+021500 01  WS-CONTROL-TOTALS.
+021600         03  WS-RECORD-COUNT     PIC 9(07) COMP  VALUE ZERO.
+021700         03  WS-ADD-TOTAL        PIC S9(09)V9(04) VALUE ZERO.
+021800         03  WS-SUBTRACT-TOTAL   PIC S9(09)V9(04) VALUE ZERO.
+021900 01  WS-CHECKPOINT-CONTROLS.
+022000         03  WS-CKPT-FILE-STATUS PIC X(02)  VALUE "00".
+022100         03  WS-CHECKPOINT-INTERVAL
+022200                                 PIC 9(05) COMP  VALUE 100.
+022300         03  WS-SINCE-LAST-CKPT  PIC 9(05) COMP  VALUE ZERO.
+022400         03  WS-RESTART-COUNT    PIC 9(07) COMP  VALUE ZERO.
+022500         03  WS-RESTART-ADD      PIC S9(09)V9(04) VALUE ZERO.
+022600         03  WS-RESTART-SUB      PIC S9(09)V9(04) VALUE ZERO.
+022700         03  WS-SKIP-COUNT       PIC 9(07) COMP  VALUE ZERO.
+022800         03  WS-SKIP-DONE        PIC 9(07) COMP  VALUE ZERO.
+022900 01  WS-PRINT-LINE.
+023000         03  WS-PRINT-TEXT       PIC X(133).
+023100 01  WS-RUN-DATE.
+023200         03  WS-RUN-YYYY         PIC 9(04).
+023300         03  WS-RUN-MM           PIC 9(02).
+023400         03  WS-RUN-DD           PIC 9(02).
+023500 01  WS-RUN-TIME.
+023600         03  WS-RUN-HH           PIC 9(02).
+023700         03  WS-RUN-MIN          PIC 9(02).
+023800         03  WS-RUN-SS           PIC 9(02).
+023900         03  WS-RUN-HUN          PIC 9(02).
+024000 01  WS-HDG-DATE.
+024100         03  WS-HD-YYYY          PIC 9(04).
+024200         03  FILLER              PIC X(01)  VALUE "-".
+024300         03  WS-HD-MM            PIC 9(02).
+024400         03  FILLER              PIC X(01)  VALUE "-".
+024500         03  WS-HD-DD            PIC 9(02).
+024600 01  WS-HDG-TIME.
+024700         03  WS-HT-HH            PIC 9(02).
+024800         03  FILLER              PIC X(01)  VALUE ":".
+024900         03  WS-HT-MIN           PIC 9(02).
+025000         03  FILLER              PIC X(01)  VALUE ":".
+025100         03  WS-HT-SS            PIC 9(02).
+025200 01  WS-DETAIL-FIELDS.
+025300         03  WS-DTL-OPERATION    PIC X(10).
+025400         03  WS-DTL-NUM-X        PIC ZZ9.
+025500         03  WS-DTL-NUM-Y        PIC ZZ9.9999.
+025600         03  WS-DTL-NUM-SUM      PIC ZZ9.9999.
+025700         03  WS-DTL-PAGE-TOTAL   PIC ZZZZZ9.9999.
+025800         03  WS-HDG-PAGE-DISP    PIC ZZ9.
+025900         03  WS-EXCP-REASON      PIC X(35).
+026000 01  WS-CONTROL-FIELDS.
+026100         03  WS-CTL-RECORD-COUNT PIC ZZZZZZ9.
+026200         03  WS-CTL-ADD-TOTAL    PIC ZZZZZZZZ9.9999-.
+026300         03  WS-CTL-SUBTRACT-TOTAL
+026400                                 PIC ZZZZZZZZ9.9999-.
+026500         03  WS-CTL-SUSPENSE-COUNT
+026600                                 PIC ZZZZ9.
+026700         03  WS-CTL-EXCEPTION-COUNT
+026800                                 PIC ZZZZ9.
+026900 PROCEDURE       DIVISION.
+027000******************************************************************
+027100* 0000-MAIN-PROCEDURE                                           *
+027200*     CONTROLS OVERALL FLOW - INITIALIZE, PROCESS EACH         *
+027300*     TRANSACTION RECORD UNTIL END OF FILE, THEN TERMINATE.    *
+027400******************************************************************
+027500 0000-MAIN-PROCEDURE.
+027600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+027700     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+027800         UNTIL END-OF-FILE.
+027900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+028000     STOP RUN.
+028100 0000-MAIN-EXIT.
+028200     EXIT.
+028300******************************************************************
+028400* 1000-INITIALIZE                                               *
+028500*     OPENS THE TRANSACTION FILE, DETERMINES WHETHER THIS IS A  *
+028600*     RESTART BEFORE THE REPORT/EXCEPTION/SUSPENSE/AUDIT/GL      *
+028700*     FILES ARE OPENED (SO A RESTART CAN OPEN THEM EXTEND AND    *
+028800*     KEEP THE PRIOR RUN'S RECORDS), AND PRIMES THE READ.        *
+028900******************************************************************
+029000 1000-INITIALIZE.
+029100     PERFORM 1010-CAPTURE-RUN-DATETIME THRU 1010-EXIT.
+029200     OPEN INPUT  TRAN-FILE.
+029300     PERFORM 1500-READ-CONTROL-CARD THRU 1500-EXIT.
+029400     PERFORM 1400-CHECK-FOR-RESTART THRU 1400-EXIT.
+029500     PERFORM 1405-OPEN-OUTPUT-FILES THRU 1405-EXIT.
+029600     PERFORM 1200-WRITE-HEADINGS THRU 1200-EXIT.
+029700     PERFORM 1300-WRITE-EXCP-HEADING THRU 1300-EXIT.
+029800     PERFORM 1100-READ-TRAN-FILE THRU 1100-EXIT.
+029900 1000-EXIT.
+030000     EXIT.
+030100******************************************************************
+030200* 1010-CAPTURE-RUN-DATETIME                                     *
+030300*     CAPTURES THE RUN DATE/TIME ONCE, AT THE START OF THE JOB, *
+030400*     SO THE REPORT HEADING AND EVERY AUDIT/GL EXTRACT RECORD   *
+030500*     CARRY THE SAME TIMESTAMP REGARDLESS OF HOW MANY REPORT    *
+030600*     PAGES THE RUN SPANS.                                       *
+030700******************************************************************
+030800 1010-CAPTURE-RUN-DATETIME.
+030900     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+031000     ACCEPT WS-RUN-TIME FROM TIME.
+031100 1010-EXIT.
+031200     EXIT.
+031300******************************************************************
+031400* 1100-READ-TRAN-FILE                                           *
+031500*     READS TRANSACTION RECORDS UNTIL IT FINDS ONE WITH A       *
+031600*     NUMERIC NUM-X/NUM-Y PAIR OR REACHES END OF FILE.  ANY      *
+031700*     RECORD THAT FAILS NUMERIC VALIDATION IS WRITTEN TO THE    *
+031800*     SUSPENSE FILE AND SKIPPED, SO THE BATCH CONTINUES.         *
+031900******************************************************************
+032000 1100-READ-TRAN-FILE.
+032100     SET NO-VALID-RECORD TO TRUE.
+032200     PERFORM 1110-READ-AND-VALIDATE THRU 1110-EXIT
+032300         UNTIL END-OF-FILE OR VALID-RECORD-FOUND.
+032400 1100-EXIT.
+032500     EXIT.
+032600******************************************************************
+032700* 1110-READ-AND-VALIDATE                                        *
+032800*     READS ONE TRANSACTION RECORD.  IF TR-NUM-X AND TR-NUM-Y   *
+032900*     ARE BOTH NUMERIC, TR-TRAN-CODE IS ONE OF A/S/M/D, AND     *
+033000*     THAT OPERATION IS ENABLED BY THE CONTROL CARD, THE        *
+033100*     FIELDS ARE MOVED INTO THE CALCULATION WORK AREA,           *
+033200*     OTHERWISE THE RECORD IS ROUTED TO THE SUSPENSE FILE.      *
+033300******************************************************************
+033400 1110-READ-AND-VALIDATE.
+033500     READ TRAN-FILE
+033600         AT END
+033700             SET END-OF-FILE TO TRUE
+033800         NOT AT END
+033900             ADD 1 TO WS-RECORD-COUNT
+034000             IF TR-NUM-X NUMERIC AND TR-NUM-Y NUMERIC
+034100                     AND VALID-TRAN-CODE
+034200                 MOVE TR-TRAN-CODE TO TRAN-CODE
+034300                 PERFORM 1115-CHECK-OP-ENABLED THRU 1115-EXIT
+034400                 IF OPERATION-IS-ENABLED
+034500                     MOVE TR-NUM-X TO NUM-X
+034600                     MOVE TR-NUM-Y TO NUM-Y
+034700                     SET VALID-RECORD-FOUND TO TRUE
+034800                 ELSE
+034900                     PERFORM 1120-WRITE-SUSPENSE-RECORD
+035000                         THRU 1120-EXIT
+035100                 END-IF
+035200             ELSE
+035300                 PERFORM 1120-WRITE-SUSPENSE-RECORD THRU 1120-EXIT
+035400             END-IF
+035500     END-READ.
+035600 1110-EXIT.
+035700     EXIT.
+035800******************************************************************
+035900* 1115-CHECK-OP-ENABLED                                  *
+036000*     SETS OPERATION-IS-ENABLED WHEN THE CONTROL CARD ALLOWS    *
+036100*     THE OPERATION NAMED BY THE CURRENT TRAN-CODE TO RUN IN    *
+036200*     THIS BATCH.                                               *
+036300******************************************************************
+036400 1115-CHECK-OP-ENABLED.
+036500     SET OPERATION-NOT-ENABLED TO TRUE.
+036600     EVALUATE TRUE
+036700         WHEN TRAN-CODE-ADD
+036800             IF CTL-ADD-ENABLED
+036900                 SET OPERATION-IS-ENABLED TO TRUE
+037000             END-IF
+037100         WHEN TRAN-CODE-SUBTRACT
+037200             IF CTL-SUBTRACT-ENABLED
+037300                 SET OPERATION-IS-ENABLED TO TRUE
+037400             END-IF
+037500         WHEN TRAN-CODE-MULTIPLY
+037600             IF CTL-MULTIPLY-ENABLED
+037700                 SET OPERATION-IS-ENABLED TO TRUE
+037800             END-IF
+037900         WHEN TRAN-CODE-DIVIDE
+038000             IF CTL-DIVIDE-ENABLED
+038100                 SET OPERATION-IS-ENABLED TO TRUE
+038200             END-IF
+038300     END-EVALUATE.
+038400 1115-EXIT.
+038500     EXIT.
+038600******************************************************************
+038700* 1120-WRITE-SUSPENSE-RECORD                                    *
+038800*     WRITES THE CURRENT TRANSACTION RECORD TO THE SUSPENSE     *
+038900*     FILE BECAUSE IT FAILED NUMERIC VALIDATION.                *
+039000******************************************************************
+039100 1120-WRITE-SUSPENSE-RECORD.
+039200     MOVE TRAN-RECORD TO SUSPENSE-RECORD.
+039300     WRITE SUSPENSE-RECORD.
+039400     ADD 1 TO WS-SUSPENSE-COUNT.
+039500 1120-EXIT.
+039600     EXIT.
+039700******************************************************************
+039800* 1200-WRITE-HEADINGS                                           *
+039900*     WRITES THE REPORT PAGE HEADING (RUN DATE/TIME CAPTURED    *
+040000*     ONCE BY 1010-CAPTURE-RUN-DATETIME, PAGE NUMBER, COLUMN    *
+040100*     HEADINGS) AND RESETS THE LINE/PAGE-TOTAL COUNTERS FOR     *
+040200*     THE NEW PAGE.                                              *
+040300******************************************************************
+040400 1200-WRITE-HEADINGS.
+040500     ADD 1 TO WS-PAGE-NUMBER.
+040600     MOVE WS-PAGE-NUMBER TO WS-HDG-PAGE-DISP.
+040700     MOVE WS-RUN-YYYY TO WS-HD-YYYY.
+040800     MOVE WS-RUN-MM   TO WS-HD-MM.
+040900     MOVE WS-RUN-DD   TO WS-HD-DD.
+041000     MOVE WS-RUN-HH   TO WS-HT-HH.
+041100     MOVE WS-RUN-MIN  TO WS-HT-MIN.
+041200     MOVE WS-RUN-SS   TO WS-HT-SS.
+041300     MOVE SPACES TO WS-PRINT-LINE.
+041400     STRING "ENZAN CALCULATION REPORT"  DELIMITED BY SIZE
+041500            "     PAGE "                 DELIMITED BY SIZE
+041600            WS-HDG-PAGE-DISP             DELIMITED BY SIZE
+041700         INTO WS-PRINT-TEXT.
+041800     WRITE REPORT-RECORD FROM WS-PRINT-LINE
+041900         AFTER ADVANCING PAGE.
+042000     MOVE SPACES TO WS-PRINT-LINE.
+042100     STRING "RUN DATE: "    DELIMITED BY SIZE
+042200            WS-HDG-DATE     DELIMITED BY SIZE
+042300            "     RUN TIME: " DELIMITED BY SIZE
+042400            WS-HDG-TIME     DELIMITED BY SIZE
+042500         INTO WS-PRINT-TEXT.
+042600     WRITE REPORT-RECORD FROM WS-PRINT-LINE
+042700         AFTER ADVANCING 2 LINES.
+042800     MOVE SPACES TO WS-PRINT-LINE.
+042900     STRING "OPERATION   NUM-X      NUM-Y       NUM-SUM"
+043000                            DELIMITED BY SIZE
+043100         INTO WS-PRINT-TEXT.
+043200     WRITE REPORT-RECORD FROM WS-PRINT-LINE
+043300         AFTER ADVANCING 2 LINES.
+043400     MOVE ZERO TO WS-LINE-COUNT.
+043500     MOVE ZERO TO WS-PAGE-TOTAL.
+043600 1200-EXIT.
+043700     EXIT.
+043800******************************************************************
+043900* 1300-WRITE-EXCP-HEADING                                       *
+044000*     WRITES THE HEADING LINE FOR THE SIZE-ERROR EXCEPTION      *
+044100*     LISTING.                                                  *
+044200******************************************************************
+044300 1300-WRITE-EXCP-HEADING.
+044400     MOVE SPACES TO WS-PRINT-LINE.
+044500     STRING "ENZAN EXCEPTION LISTING - NUM-SUM SIZE ERRORS"
+044600                            DELIMITED BY SIZE
+044700         INTO WS-PRINT-TEXT.
+044800     WRITE EXCEPTION-RECORD FROM WS-PRINT-LINE
+044900         AFTER ADVANCING PAGE.
+045000     MOVE SPACES TO WS-PRINT-LINE.
+045100     STRING "RUN DATE: "    DELIMITED BY SIZE
+045200            WS-HDG-DATE     DELIMITED BY SIZE
+045300            "     RUN TIME: " DELIMITED BY SIZE
+045400            WS-HDG-TIME     DELIMITED BY SIZE
+045500         INTO WS-PRINT-TEXT.
+045600     WRITE EXCEPTION-RECORD FROM WS-PRINT-LINE
+045700         AFTER ADVANCING 2 LINES.
+045800     MOVE SPACES TO WS-PRINT-LINE.
+045900     STRING "OPERATION   NUM-X      NUM-Y       REASON"
+046000                            DELIMITED BY SIZE
+046100         INTO WS-PRINT-TEXT.
+046200     WRITE EXCEPTION-RECORD FROM WS-PRINT-LINE
+046300         AFTER ADVANCING 2 LINES.
+046400 1300-EXIT.
+046500     EXIT.
+046600******************************************************************
+046700* 1400-CHECK-FOR-RESTART                                        *
+046800*     LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT   *
+046900*     COMPLETE.  IF ONE IS FOUND, THE CONTROL TOTALS ARE        *
+047000*     RESTORED AND THE TRAN-FILE RECORDS ALREADY PROCESSED ARE  *
+047100*     SKIPPED (STOPPING EARLY IF TRAN-FILE RUNS OUT OF RECORDS  *
+047200*     FIRST) SO PROCESSING RESUMES WHERE THE PRIOR RUN LEFT     *
+047300*     OFF.  THE CHECKPOINT FILE IS THEN REOPENED FOR OUTPUT SO  *
+047400*     THIS RUN CAN WRITE ITS OWN CHECKPOINTS.  9000-TERMINATE   *
+047500*     CLEARS THE CHECKPOINT FILE WHEN A RUN COMPLETES NORMALLY, *
+047600*     SO A COMPLETED RUN IS NEVER MISTAKEN FOR A RESTART POINT. *
+047700******************************************************************
+047800 1400-CHECK-FOR-RESTART.
+047900     MOVE ZERO TO WS-RESTART-COUNT.
+048000     OPEN INPUT CHECKPOINT-FILE.
+048100     IF WS-CKPT-FILE-STATUS = "00"
+048200         PERFORM 1410-READ-CHECKPOINT THRU 1410-EXIT
+048300             UNTIL END-OF-CHECKPOINT
+048400         CLOSE CHECKPOINT-FILE
+048500     END-IF.
+048600     IF WS-RESTART-COUNT > ZERO
+048700         DISPLAY "ENZAN RESTART - RESUMING AFTER RECORD "
+048800             WS-RESTART-COUNT
+048900         MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT WS-SKIP-COUNT
+049000         MOVE WS-RESTART-ADD   TO WS-ADD-TOTAL
+049100         MOVE WS-RESTART-SUB   TO WS-SUBTRACT-TOTAL
+049200         MOVE ZERO TO WS-SKIP-DONE
+049300         PERFORM 1430-SKIP-TRAN-RECORD THRU 1430-EXIT
+049400             UNTIL WS-SKIP-DONE >= WS-SKIP-COUNT
+049500                 OR END-OF-FILE
+049600     END-IF.
+049700     OPEN OUTPUT CHECKPOINT-FILE.
+049800 1400-EXIT.
+049900     EXIT.
+050000******************************************************************
+050100* 1405-OPEN-OUTPUT-FILES                                        *
+050200*     OPENS THE REPORT, EXCEPTION, SUSPENSE, AUDIT, AND GL       *
+050300*     EXTRACT FILES.  ON A FRESH RUN THEY ARE OPENED OUTPUT AS   *
+050400*     BEFORE.  ON A RESTART THEY ARE OPENED EXTEND INSTEAD, SO   *
+050500*     THE RECORDS THE ABENDED RUN ALREADY WROTE FOR THE PORTION  *
+050600*     OF THE BATCH COVERED BY THE LAST CHECKPOINT ARE KEPT       *
+050700*     RATHER THAN BEING TRUNCATED AWAY BY THIS RUN.              *
+050800******************************************************************
+050900 1405-OPEN-OUTPUT-FILES.
+051000     IF WS-RESTART-COUNT > ZERO
+051100         OPEN EXTEND REPORT-FILE
+051200         OPEN EXTEND EXCEPTION-FILE
+051300         OPEN EXTEND SUSPENSE-FILE
+051400         OPEN EXTEND AUDIT-FILE
+051500         OPEN EXTEND GL-EXTRACT-FILE
+051600     ELSE
+051700         OPEN OUTPUT REPORT-FILE
+051800         OPEN OUTPUT EXCEPTION-FILE
+051900         OPEN OUTPUT SUSPENSE-FILE
+052000         OPEN OUTPUT AUDIT-FILE
+052100         OPEN OUTPUT GL-EXTRACT-FILE
+052200     END-IF.
+052300 1405-EXIT.
+052400     EXIT.
+052500******************************************************************
+052600* 1410-READ-CHECKPOINT                                          *
+052700*     READS ONE CHECKPOINT RECORD.  THE LAST RECORD ON THE FILE *
+052800*     IS THE MOST RECENT CHECKPOINT, SO EACH READ OVERWRITES    *
+052900*     THE RESTART FIELDS WITH THE CHECKPOINT JUST READ.         *
+053000******************************************************************
+053100 1410-READ-CHECKPOINT.
+053200     READ CHECKPOINT-FILE
+053300         AT END
+053400             SET END-OF-CHECKPOINT TO TRUE
+053500         NOT AT END
+053600             MOVE CKPT-RECORD-COUNT    TO WS-RESTART-COUNT
+053700             MOVE CKPT-ADD-TOTAL       TO WS-RESTART-ADD
+053800             MOVE CKPT-SUBTRACT-TOTAL  TO WS-RESTART-SUB
+053900     END-READ.
+054000 1410-EXIT.
+054100     EXIT.
+054200******************************************************************
+054300* 1420-WRITE-CHECKPOINT                                         *
+054400*     WRITES A CHECKPOINT RECORD CARRYING THE CONTROL TOTALS AS *
+054500*     OF THE CURRENT RECORD, SO A RESTARTED RUN CAN PICK UP     *
+054600*     WHERE THIS RUN LEFT OFF.                                  *
+054700******************************************************************
+054800 1420-WRITE-CHECKPOINT.
+054900     MOVE WS-RECORD-COUNT    TO CKPT-RECORD-COUNT.
+055000     MOVE WS-ADD-TOTAL       TO CKPT-ADD-TOTAL.
+055100     MOVE WS-SUBTRACT-TOTAL  TO CKPT-SUBTRACT-TOTAL.
+055200     WRITE CHECKPOINT-RECORD.
+055300     MOVE ZERO TO WS-SINCE-LAST-CKPT.
+055400 1420-EXIT.
+055500     EXIT.
+055600******************************************************************
+055700* 1430-SKIP-TRAN-RECORD                                         *
+055800*     READS AND DISCARDS ONE TRAN-FILE RECORD DURING RESTART    *
+055900*     SKIP-AHEAD PROCESSING.                                    *
+056000******************************************************************
+056100 1430-SKIP-TRAN-RECORD.
+056200     READ TRAN-FILE
+056300         AT END
+056400             SET END-OF-FILE TO TRUE
+056500     END-READ.
+056600     ADD 1 TO WS-SKIP-DONE.
+056700 1430-EXIT.
+056800     EXIT.
+056900******************************************************************
+057000* 1500-READ-CONTROL-CARD                                        *
+057100*     READS THE OPTIONAL CONTROL CARD THAT SELECTS WHICH OF     *
+057200*     ADD/SUBTRACT/MULTIPLY/DIVIDE ARE ENABLED FOR THIS RUN.    *
+057300*     IF NO CONTROL CARD IS PRESENT, ALL FOUR OPERATIONS ARE    *
+057400*     ENABLED.                                                  *
+057500******************************************************************
+057600 1500-READ-CONTROL-CARD.
+057700     MOVE "Y" TO CTL-ADD-FLAG CTL-SUBTRACT-FLAG
+057800                 CTL-MULTIPLY-FLAG CTL-DIVIDE-FLAG.
+057900     OPEN INPUT CONTROL-FILE.
+058000     IF WS-CTLCARD-FILE-STATUS = "00"
+058100         READ CONTROL-FILE
+058200             AT END
+058300                 CONTINUE
+058400         END-READ
+058500         CLOSE CONTROL-FILE
+058600     END-IF.
+058700 1500-EXIT.
+058800     EXIT.
+058900******************************************************************
+059000* 2000-PROCESS-RECORD                                           *
+059100*     PERFORMS THE ONE STEP SELECTED BY TRAN-CODE FOR THE       *
+059200*     CURRENT TRANSACTION PAIR, TAKES A CHECKPOINT IF THE       *
+059300*     INTERVAL HAS BEEN REACHED, THEN READS THE NEXT RECORD.    *
+059400******************************************************************
+059500 2000-PROCESS-RECORD.
+059600     EVALUATE TRUE
+059700         WHEN TRAN-CODE-ADD
+059800             PERFORM 3000-ADD-STEP THRU 3000-EXIT
+059900         WHEN TRAN-CODE-SUBTRACT
+060000             PERFORM 4000-SUBTRACT-STEP THRU 4000-EXIT
+060100         WHEN TRAN-CODE-MULTIPLY
+060200             PERFORM 5000-MULTIPLY-STEP THRU 5000-EXIT
+060300         WHEN TRAN-CODE-DIVIDE
+060400             PERFORM 6000-DIVIDE-STEP THRU 6000-EXIT
+060500     END-EVALUATE.
+060600     ADD 1 TO WS-SINCE-LAST-CKPT.
+060700     IF WS-SINCE-LAST-CKPT >= WS-CHECKPOINT-INTERVAL
+060800         PERFORM 1420-WRITE-CHECKPOINT THRU 1420-EXIT
+060900     END-IF.
+061000     PERFORM 1100-READ-TRAN-FILE THRU 1100-EXIT.
+061100 2000-EXIT.
+061200     EXIT.
+061300******************************************************************
+061400* 3000-ADD-STEP                                                 *
+061500* 加算(ADD)                                                     *
+061600******************************************************************
+061700 3000-ADD-STEP.
+061800     MOVE "ADD"       TO WS-DTL-OPERATION.
+061900     ADD NUM-X NUM-Y GIVING NUM-SUM
+062000         ON SIZE ERROR
+062100             MOVE "RESULT EXCEEDS NUM-SUM CAPACITY"
+062200                 TO WS-EXCP-REASON
+062300             PERFORM 7300-WRITE-EXCEPTION-LINE THRU 7300-EXIT
+062400             GO TO 3000-EXIT
+062500     END-ADD.
+062600     ADD NUM-SUM TO WS-ADD-TOTAL.
+062700     PERFORM 7000-WRITE-DETAIL-LINE THRU 7000-EXIT.
+062800 3000-EXIT.
+062900     EXIT.
+063000******************************************************************
+063100* 4000-SUBTRACT-STEP                                            *
+063200* 減算(SUBTRACT)                                                *
+063300******************************************************************
+063400 4000-SUBTRACT-STEP.
+063500     MOVE "SUBTRACT"  TO WS-DTL-OPERATION.
+063600     SUBTRACT NUM-X FROM NUM-Y GIVING NUM-SUM
+063700         ON SIZE ERROR
+063800             MOVE "RESULT EXCEEDS NUM-SUM CAPACITY"
+063900                 TO WS-EXCP-REASON
+064000             PERFORM 7300-WRITE-EXCEPTION-LINE THRU 7300-EXIT
+064100             GO TO 4000-EXIT
+064200     END-SUBTRACT.
+064300     ADD NUM-SUM TO WS-SUBTRACT-TOTAL.
+064400     PERFORM 7000-WRITE-DETAIL-LINE THRU 7000-EXIT.
+064500 4000-EXIT.
+064600     EXIT.
+064700******************************************************************
+064800* 5000-MULTIPLY-STEP                                            *
+064900* 乗算(MULTIPLY)                                                *
+065000******************************************************************
+065100 5000-MULTIPLY-STEP.
+065200     MOVE "MULTIPLY"  TO WS-DTL-OPERATION.
+065300     MULTIPLY NUM-X BY NUM-Y GIVING NUM-SUM
+065400         ON SIZE ERROR
+065500             MOVE "RESULT EXCEEDS NUM-SUM CAPACITY"
+065600                 TO WS-EXCP-REASON
+065700             PERFORM 7300-WRITE-EXCEPTION-LINE THRU 7300-EXIT
+065800             GO TO 5000-EXIT
+065900     END-MULTIPLY.
+066000     PERFORM 7000-WRITE-DETAIL-LINE THRU 7000-EXIT.
+066100 5000-EXIT.
+066200     EXIT.
+066300******************************************************************
+066400* 6000-DIVIDE-STEP                                              *
+066500* 除算(DIVIDE)                                                   *
+066600******************************************************************
+066700 6000-DIVIDE-STEP.
+066800     MOVE "DIVIDE"    TO WS-DTL-OPERATION.
+066900     DIVIDE NUM-X BY NUM-Y GIVING NUM-SUM
+067000         ON SIZE ERROR
+067100             IF NUM-Y = ZERO
+067200                 MOVE "DIVIDE BY ZERO - NUM-Y IS ZERO"
+067300                     TO WS-EXCP-REASON
+067400             ELSE
+067500                 MOVE "RESULT EXCEEDS NUM-SUM CAPACITY"
+067600                     TO WS-EXCP-REASON
+067700             END-IF
+067800             PERFORM 7300-WRITE-EXCEPTION-LINE THRU 7300-EXIT
+067900             GO TO 6000-EXIT
+068000     END-DIVIDE.
+068100     PERFORM 7000-WRITE-DETAIL-LINE THRU 7000-EXIT.
+068200 6000-EXIT.
+068300     EXIT.
+068400******************************************************************
+068500* 7000-WRITE-DETAIL-LINE                                        *
+068600*     WRITES ONE REPORT DETAIL LINE FOR THE OPERATION IN        *
+068700*     WS-DTL-OPERATION AGAINST THE CURRENT NUM-X/NUM-Y/NUM-SUM,  *
+068800*     ACCUMULATES THE PAGE TOTAL, AND FORCES A PAGE BREAK WHEN  *
+068900*     THE PAGE IS FULL.                                         *
+069000******************************************************************
+069100 7000-WRITE-DETAIL-LINE.
+069200     MOVE NUM-X   TO WS-DTL-NUM-X.
+069300     MOVE NUM-Y   TO WS-DTL-NUM-Y.
+069400     MOVE NUM-SUM TO WS-DTL-NUM-SUM.
+069500     MOVE SPACES TO WS-PRINT-LINE.
+069600     STRING WS-DTL-OPERATION  DELIMITED BY SIZE
+069700            "  "              DELIMITED BY SIZE
+069800            WS-DTL-NUM-X      DELIMITED BY SIZE
+069900            "   "             DELIMITED BY SIZE
+070000            WS-DTL-NUM-Y      DELIMITED BY SIZE
+070100            "   "             DELIMITED BY SIZE
+070200            WS-DTL-NUM-SUM    DELIMITED BY SIZE
+070300         INTO WS-PRINT-TEXT.
+070400     WRITE REPORT-RECORD FROM WS-PRINT-LINE
+070500         AFTER ADVANCING 1 LINE.
+070600     PERFORM 7200-WRITE-AUDIT-RECORD THRU 7200-EXIT.
+070700     PERFORM 7400-WRITE-GL-EXTRACT-RECORD THRU 7400-EXIT.
+070800     ADD 1 TO WS-LINE-COUNT.
+070900     ADD NUM-SUM TO WS-PAGE-TOTAL.
+071000     IF WS-LINE-COUNT >= WS-MAX-LINES
+071100         PERFORM 7100-WRITE-PAGE-TOTAL THRU 7100-EXIT
+071200         PERFORM 1200-WRITE-HEADINGS   THRU 1200-EXIT
+071300     END-IF.
+071400 7000-EXIT.
+071500     EXIT.
+071600******************************************************************
+071700* 7100-WRITE-PAGE-TOTAL                                         *
+071800*     WRITES THE PAGE TOTAL LINE FOR THE CURRENT PAGE.          *
+071900******************************************************************
+072000 7100-WRITE-PAGE-TOTAL.
+072100     MOVE WS-PAGE-TOTAL TO WS-DTL-PAGE-TOTAL.
+072200     MOVE SPACES TO WS-PRINT-LINE.
+072300     STRING "PAGE TOTAL:          " DELIMITED BY SIZE
+072400            WS-DTL-PAGE-TOTAL       DELIMITED BY SIZE
+072500         INTO WS-PRINT-TEXT.
+072600     WRITE REPORT-RECORD FROM WS-PRINT-LINE
+072700         AFTER ADVANCING 2 LINES.
+072800 7100-EXIT.
+072900     EXIT.
+073000******************************************************************
+073100* 7200-WRITE-AUDIT-RECORD                                       *
+073200*     LOGS THE OPERATION JUST COMPLETED - ITS OPERATION NAME,   *
+073300*     NUM-X, NUM-Y, NUM-SUM, AND RUN DATE/TIME - TO THE AUDIT   *
+073400*     FILE.                                                     *
+073500******************************************************************
+073600 7200-WRITE-AUDIT-RECORD.
+073700     MOVE WS-DTL-OPERATION TO AUD-OPERATION.
+073800     MOVE NUM-X             TO AUD-NUM-X.
+073900     MOVE NUM-Y             TO AUD-NUM-Y.
+074000     MOVE NUM-SUM           TO AUD-NUM-SUM.
+074100     MOVE WS-RUN-DATE        TO AUD-RUN-DATE.
+074200     MOVE WS-RUN-TIME        TO AUD-RUN-TIME.
+074300     WRITE AUDIT-RECORD.
+074400 7200-EXIT.
+074500     EXIT.
+074600******************************************************************
+074700* 7400-WRITE-GL-EXTRACT-RECORD                                  *
+074800*     WRITES ONE FIXED-FORMAT RECORD TO THE GL EXTRACT FILE FOR *
+074900*     DOWNSTREAM POSTING - POSTING DATE, OPERATION CODE, AND    *
+075000*     AMOUNT.                                                   *
+075100******************************************************************
+075200 7400-WRITE-GL-EXTRACT-RECORD.
+075300     MOVE WS-RUN-DATE TO GLX-POSTING-DATE.
+075400     MOVE TRAN-CODE   TO GLX-TRAN-CODE.
+075500     MOVE NUM-SUM     TO GLX-AMOUNT.
+075600     MOVE NUM-X       TO GLX-NUM-X.
+075700     MOVE NUM-Y       TO GLX-NUM-Y.
+075800     WRITE GL-EXTRACT-RECORD.
+075900 7400-EXIT.
+076000     EXIT.
+076100******************************************************************
+076200* 7300-WRITE-EXCEPTION-LINE                                     *
+076300*     WRITES ONE LINE TO THE EXCEPTION LISTING FOR THE CURRENT  *
+076400*     NUM-X/NUM-Y PAIR, GIVING THE REASON IN WS-EXCP-REASON -   *
+076500*     A NUM-SUM SIZE ERROR OR A DIVIDE BY A ZERO NUM-Y.         *
+076600******************************************************************
+076700 7300-WRITE-EXCEPTION-LINE.
+076800     MOVE NUM-X TO WS-DTL-NUM-X.
+076900     MOVE NUM-Y TO WS-DTL-NUM-Y.
+077000     MOVE SPACES TO WS-PRINT-LINE.
+077100     STRING WS-DTL-OPERATION  DELIMITED BY SIZE
+077200            "  "              DELIMITED BY SIZE
+077300            WS-DTL-NUM-X      DELIMITED BY SIZE
+077400            "   "             DELIMITED BY SIZE
+077500            WS-DTL-NUM-Y      DELIMITED BY SIZE
+077600            "   "             DELIMITED BY SIZE
+077700            WS-EXCP-REASON    DELIMITED BY SIZE
+077800         INTO WS-PRINT-TEXT.
+077900     WRITE EXCEPTION-RECORD FROM WS-PRINT-LINE
+078000         AFTER ADVANCING 1 LINE.
+078100     ADD 1 TO WS-EXCEPTION-COUNT.
+078200 7300-EXIT.
+078300     EXIT.
+078400******************************************************************
+078500* 9000-TERMINATE                                                *
+078600*     WRITES THE FINAL PAGE TOTAL (UNLESS THE LAST DETAIL LINE  *
+078700*     ALREADY FILLED THE PAGE AND 7000-WRITE-DETAIL-LINE HAS    *
+078800*     ALREADY FLUSHED IT AND STARTED A FRESH, STILL-EMPTY       *
+078900*     PAGE), CLEARS THE CHECKPOINT FILE SINCE THE RUN REACHED A *
+079000*     NORMAL END OF JOB, AND CLOSES THE REMAINING FILES.        *
+079100******************************************************************
+079200 9000-TERMINATE.
+079300     IF WS-LINE-COUNT > ZERO
+079400         PERFORM 7100-WRITE-PAGE-TOTAL THRU 7100-EXIT
+079500     END-IF.
+079600     PERFORM 9100-WRITE-CONTROL-TOTALS THRU 9100-EXIT.
+079700     CLOSE CHECKPOINT-FILE.
+079800     PERFORM 9050-CLEAR-CHECKPOINT-FILE THRU 9050-EXIT.
+079900     CLOSE TRAN-FILE.
+080000     CLOSE REPORT-FILE.
+080100     CLOSE EXCEPTION-FILE.
+080200     CLOSE SUSPENSE-FILE.
+080300     CLOSE AUDIT-FILE.
+080400     CLOSE GL-EXTRACT-FILE.
+080500 9000-EXIT.
+080600     EXIT.
+080700******************************************************************
+080800* 9050-CLEAR-CHECKPOINT-FILE                                    *
+080900*     THE RUN REACHED A NORMAL END OF JOB, SO THE CHECKPOINT    *
+081000*     FILE IS RE-CREATED EMPTY HERE - OTHERWISE ITS LAST        *
+081100*     CHECKPOINT WOULD BE MISTAKEN FOR A RESTART POINT BY THE   *
+081200*     NEXT RUN.                                                 *
+081300******************************************************************
+081400 9050-CLEAR-CHECKPOINT-FILE.
+081500     OPEN OUTPUT CHECKPOINT-FILE.
+081600     CLOSE CHECKPOINT-FILE.
+081700 9050-EXIT.
+081800     EXIT.
+081900******************************************************************
+082000* 9100-WRITE-CONTROL-TOTALS                                     *
+082100*     WRITES THE END-OF-RUN CONTROL TOTAL SUMMARY - RECORDS     *
+082200*     PROCESSED, TOTAL OF ALL ADD RESULTS, TOTAL OF ALL SUBTRACT*
+082300*     RESULTS, AND THE SUSPENSE/EXCEPTION REJECT COUNTS - TO    *
+082400*     THE REPORT FILE, SO A BATCH CONTROL CLERK CAN RECONCILE   *
+082500*     RECORDS PROCESSED AGAINST SUCCESSES PLUS REJECTS.         *
+082600******************************************************************
+082700 9100-WRITE-CONTROL-TOTALS.
+082800     MOVE WS-RECORD-COUNT    TO WS-CTL-RECORD-COUNT.
+082900     MOVE WS-ADD-TOTAL       TO WS-CTL-ADD-TOTAL.
+083000     MOVE WS-SUBTRACT-TOTAL  TO WS-CTL-SUBTRACT-TOTAL.
+083100     MOVE WS-SUSPENSE-COUNT  TO WS-CTL-SUSPENSE-COUNT.
+083200     MOVE WS-EXCEPTION-COUNT TO WS-CTL-EXCEPTION-COUNT.
+083300     MOVE SPACES TO WS-PRINT-LINE.
+083400     STRING "ENZAN CONTROL TOTAL SUMMARY" DELIMITED BY SIZE
+083500         INTO WS-PRINT-TEXT.
+083600     WRITE REPORT-RECORD FROM WS-PRINT-LINE
+083700         AFTER ADVANCING PAGE.
+083800     MOVE SPACES TO WS-PRINT-LINE.
+083900     STRING "RECORDS PROCESSED . . . . . " DELIMITED BY SIZE
+084000            WS-CTL-RECORD-COUNT           DELIMITED BY SIZE
+084100         INTO WS-PRINT-TEXT.
+084200     WRITE REPORT-RECORD FROM WS-PRINT-LINE
+084300         AFTER ADVANCING 2 LINES.
+084400     MOVE SPACES TO WS-PRINT-LINE.
+084500     STRING "TOTAL OF ADD RESULTS . . . . " DELIMITED BY SIZE
+084600            WS-CTL-ADD-TOTAL              DELIMITED BY SIZE
+084700         INTO WS-PRINT-TEXT.
+084800     WRITE REPORT-RECORD FROM WS-PRINT-LINE
+084900         AFTER ADVANCING 2 LINES.
+085000     MOVE SPACES TO WS-PRINT-LINE.
+085100     STRING "TOTAL OF SUBTRACT RESULTS . ." DELIMITED BY SIZE
+085200            WS-CTL-SUBTRACT-TOTAL         DELIMITED BY SIZE
+085300         INTO WS-PRINT-TEXT.
+085400     WRITE REPORT-RECORD FROM WS-PRINT-LINE
+085500         AFTER ADVANCING 2 LINES.
+085600     MOVE SPACES TO WS-PRINT-LINE.
+085700     STRING "RECORDS SUSPENDED . . . . . " DELIMITED BY SIZE
+085800            WS-CTL-SUSPENSE-COUNT        DELIMITED BY SIZE
+085900         INTO WS-PRINT-TEXT.
+086000     WRITE REPORT-RECORD FROM WS-PRINT-LINE
+086100         AFTER ADVANCING 2 LINES.
+086200     MOVE SPACES TO WS-PRINT-LINE.
+086300     STRING "RECORDS IN EXCEPTION . . . ." DELIMITED BY SIZE
+086400            WS-CTL-EXCEPTION-COUNT       DELIMITED BY SIZE
+086500         INTO WS-PRINT-TEXT.
+086600     WRITE REPORT-RECORD FROM WS-PRINT-LINE
+086700         AFTER ADVANCING 2 LINES.
+086800 9100-EXIT.
+086900     EXIT.
+087000 END PROGRAM ENZAN.
